@@ -0,0 +1,7 @@
+      *> Shared account master record layout.
+      *> Used by c.cob (console) and m.cob (account maintenance).
+       01 ACCOUNT.
+             02 A_USERNAME PIC X(20).
+             02 A_PASS   PIC 9999999999999999.
+             02 A_PIN PIC 9999.
+             02 A_STATUS PIC X(1).
