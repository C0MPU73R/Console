@@ -0,0 +1,25 @@
+//CRUNBAT  JOB (ACCTG),'CONSOLE BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Runs the console program (c.cob, load module C) in batch     *
+//* mode for overnight end-of-day account actions. PARM=BATCH    *
+//* tells program C to read SYSIN instead of prompting a         *
+//* terminal, so a whole file of username/password/PIN triples   *
+//* can be processed unattended. A rerun after a mid-batch abend  *
+//* resumes after the last account checkpointed in CHKPT rather   *
+//* than reprocessing the whole SYSIN file.                       *
+//*                                                               *
+//* SYSIN holds one fixed-format card per account action:         *
+//*   cols  1-20  username                                        *
+//*   cols 21-36  password (16 digits)                             *
+//*   cols 37-40  PIN (4 digits)                                   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=C,PARM='BATCH'
+//ACCTMSTR DD   DSN=PROD.CONSOLE.ACCTMSTR,DISP=SHR
+//AUDITLOG DD   DSN=PROD.CONSOLE.AUDITLOG,DISP=MOD
+//EODRPT   DD   DSN=PROD.CONSOLE.EODRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=80)
+//CHKPT    DD   DSN=PROD.CONSOLE.CHKPT,DISP=OLD
+//SYSIN    DD   *
+ALICE               00000001234567894321
+BOB                 00000009876543211234
+/*
