@@ -0,0 +1,133 @@
+       >> SOURCE FORMAT FREE
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. m.
+           AUTHOR. C0MPU73R.
+           DATE-WRITTEN. AUGUST 8 2026.
+      *>   Account maintenance companion to c.cob - add, update, and
+      *>   deactivate accounts against the shared ACCOUNT copybook.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS A_USERNAME
+                   FILE STATUS IS WS-ACCT-STATUS.
+
+           DATA DIVISION.
+           FILE SECTION.
+           FD  ACCOUNT-MASTER.
+               COPY ACCOUNT.
+
+           WORKING-STORAGE SECTION.
+           01 WS-ACCT-STATUS PIC XX VALUE "00".
+           01 WS-CONTINUE PIC X(1) VALUE "Y".
+           01 WS-MENU-CHOICE PIC 9 VALUE 0.
+           01 WS-INPUT-USERNAME PIC X(20) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           PERFORM OPEN-ACCOUNT-MASTER.
+           PERFORM UNTIL WS-CONTINUE = "N"
+               PERFORM MENU-PARAGRAPH
+           END-PERFORM.
+           PERFORM EXIT-PARAGRAPH.
+           STOP RUN.
+
+       OPEN-ACCOUNT-MASTER.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS NOT = "00"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+           IF WS-ACCT-STATUS NOT = "00"
+               DISPLAY "Unable to open account master file."
+               MOVE "N" TO WS-CONTINUE
+           END-IF.
+
+       MENU-PARAGRAPH.
+           DISPLAY " ".
+           DISPLAY "1. Add account".
+           DISPLAY "2. Update account".
+           DISPLAY "3. Deactivate account".
+           DISPLAY "4. Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM ADD-ACCOUNT-PARAGRAPH
+               WHEN 2
+                   PERFORM UPDATE-ACCOUNT-PARAGRAPH
+               WHEN 3
+                   PERFORM DEACTIVATE-ACCOUNT-PARAGRAPH
+               WHEN 4
+                   MOVE "N" TO WS-CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       ADD-ACCOUNT-PARAGRAPH.
+           DISPLAY "New username: " WITH NO ADVANCING.
+           ACCEPT A_USERNAME.
+           DISPLAY "Password (16 digits): " WITH NO ADVANCING.
+           ACCEPT A_PASS WITH NO ECHO.
+           DISPLAY "PIN: " WITH NO ADVANCING.
+           ACCEPT A_PIN WITH NO ECHO.
+           DISPLAY " ".
+           MOVE "A" TO A_STATUS.
+           WRITE ACCOUNT
+               INVALID KEY
+                   DISPLAY "Account already exists - use update instead."
+           END-WRITE.
+           IF WS-ACCT-STATUS = "00"
+               DISPLAY "Account added."
+           END-IF.
+
+       UPDATE-ACCOUNT-PARAGRAPH.
+           DISPLAY "Username to update: " WITH NO ADVANCING.
+           ACCEPT WS-INPUT-USERNAME.
+           MOVE WS-INPUT-USERNAME TO A_USERNAME.
+           READ ACCOUNT-MASTER
+               KEY IS A_USERNAME
+               INVALID KEY
+                   DISPLAY "Account not found."
+           END-READ.
+           IF WS-ACCT-STATUS = "00"
+               DISPLAY "New password (16 digits): " WITH NO ADVANCING
+               ACCEPT A_PASS WITH NO ECHO
+               DISPLAY "New PIN: " WITH NO ADVANCING
+               ACCEPT A_PIN WITH NO ECHO
+               DISPLAY " "
+               REWRITE ACCOUNT
+                   INVALID KEY
+                       DISPLAY "Unable to update account."
+               END-REWRITE
+               IF WS-ACCT-STATUS = "00"
+                   DISPLAY "Account updated."
+               END-IF
+           END-IF.
+
+       DEACTIVATE-ACCOUNT-PARAGRAPH.
+           DISPLAY "Username to deactivate: " WITH NO ADVANCING.
+           ACCEPT WS-INPUT-USERNAME.
+           MOVE WS-INPUT-USERNAME TO A_USERNAME.
+           READ ACCOUNT-MASTER
+               KEY IS A_USERNAME
+               INVALID KEY
+                   DISPLAY "Account not found."
+           END-READ.
+           IF WS-ACCT-STATUS = "00"
+               MOVE "D" TO A_STATUS
+               REWRITE ACCOUNT
+                   INVALID KEY
+                       DISPLAY "Unable to deactivate account."
+               END-REWRITE
+               IF WS-ACCT-STATUS = "00"
+                   DISPLAY "Account deactivated."
+               END-IF
+           END-IF.
+
+       EXIT-PARAGRAPH.
+           CLOSE ACCOUNT-MASTER.
+           DISPLAY "Maintenance session ended.".
