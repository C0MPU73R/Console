@@ -4,22 +4,365 @@
            AUTHOR. C0MPU73R.
            DATE-WRITTEN. JULY 22 2021.
            ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMSTR"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS A_USERNAME
+                   FILE STATUS IS WS-ACCT-STATUS.
+               SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SYSIN-STATUS.
+               SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+               SELECT EOD-REPORT ASSIGN TO "EODRPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EOD-STATUS.
+               SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHKPT-STATUS.
 
            DATA DIVISION.
            FILE SECTION.
+           FD  ACCOUNT-MASTER.
+               COPY ACCOUNT.
+           FD  SYSIN-FILE.
+           01 SYSIN-RECORD.
+                 02 SYSIN_USERNAME PIC X(20).
+                 02 SYSIN_PASS PIC 9999999999999999.
+                 02 SYSIN_PIN PIC 9999.
+           FD  AUDIT-LOG.
+           01 AUDIT-RECORD.
+                 02 AUD_USERNAME PIC X(20).
+                 02 AUD_TIMESTAMP PIC X(16).
+                 02 AUD_TERM_ID PIC X(8).
+                 02 AUD_RESULT PIC X(7).
+           FD  EOD-REPORT.
+           01 EOD-LINE PIC X(80).
+           FD  CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+                 02 CKPT_USERNAME PIC X(20).
            WORKING-STORAGE SECTION.
-           01 USERNAME PIC X(100) VALUE "Username".
+           01 USERNAME PIC X(20) VALUE SPACES.
            01 VAL1 PIC 9 VALUE ZEROS.
            01 VAL2 PIC 9 VALUE ZEROS.
-           01 TOTAL PIC 99 VALUE 0.
-           01 ACCOUNT.
-                 02 A_PASS   PIC 9999999999999999.
-                 02 A_PIN PIC 9999.
+           01 TOTAL PIC 9(6) VALUE 0.
+           01 WS-PASSWORD PIC 9999999999999999 VALUE ZEROS.
+           01 WS-PIN PIC 9999 VALUE ZEROS.
+           01 WS-LOGIN-OK PIC X(1) VALUE "N".
+           01 WS-ACCT-STATUS PIC XX VALUE "00".
+           01 WS-CONTINUE PIC X(1) VALUE "Y".
+           01 WS-MENU-CHOICE PIC 9 VALUE 0.
+           01 WS-RUN-MODE PIC X(10) VALUE SPACES.
+           01 WS-SYSIN-STATUS PIC XX VALUE "00".
+           01 WS-SYSIN-EOF PIC X(1) VALUE "N".
+           01 WS-AUDIT-STATUS PIC XX VALUE "00".
+           01 WS-TERM-ID PIC X(8) VALUE SPACES.
+           01 WS-TIMESTAMP.
+               02 WS-TS-DATE PIC 9(8).
+               02 WS-TS-TIME PIC 9(8).
+           01 WS-TIMESTAMP-DISPLAY REDEFINES WS-TIMESTAMP PIC X(16).
+           01 WS-EOD-STATUS PIC XX VALUE "00".
+           01 WS-TXN-COUNT PIC 99 VALUE 0.
+           01 WS-GRAND-TOTAL PIC 9(6) VALUE 0.
+           01 WS-EOD-LINE PIC X(80) VALUE SPACES.
+           01 WS-CHKPT-STATUS PIC XX VALUE "00".
+           01 WS-CHKPT-EOF PIC X(1) VALUE "N".
+           01 WS-SKIPPING PIC X(1) VALUE "N".
+           01 WS-LAST-CKPT-USERNAME PIC X(20) VALUE SPACES.
+           01 WS-ACCT-OPEN-OK PIC X(1) VALUE "N".
+           01 WS-BATCH-COUNT PIC 9(6) VALUE 0.
            PROCEDURE DIVISION.
+       MAIN-CONTROL.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG
+               CLOSE AUDIT-LOG
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "Unable to open audit log file."
+           END-IF.
+           IF WS-RUN-MODE = "BATCH"
+               PERFORM BATCH-CONTROL
+           ELSE
+               PERFORM INTERACTIVE-CONTROL
+           END-IF.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE AUDIT-LOG.
+           STOP RUN.
+
+       INTERACTIVE-CONTROL.
+           OPEN INPUT ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS = "00"
+               MOVE "Y" TO WS-ACCT-OPEN-OK
+           ELSE
+               MOVE "N" TO WS-ACCT-OPEN-OK
+           END-IF.
+           PERFORM LOGIN-PARAGRAPH.
+           IF WS-LOGIN-OK = "Y"
+               OPEN OUTPUT EOD-REPORT
+               IF WS-EOD-STATUS NOT = "00"
+                   DISPLAY "Unable to open end-of-day report file."
+               END-IF
+               PERFORM WRITE-EOD-HEADER
+               PERFORM UNTIL WS-CONTINUE = "N"
+                   PERFORM MENU-PARAGRAPH
+               END-PERFORM
+               PERFORM WRITE-EOD-TOTAL
+               CLOSE EOD-REPORT
+           END-IF.
+           PERFORM EXIT-PARAGRAPH.
+
+       WRITE-EOD-HEADER.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "END OF DAY REPORT - RUN DATE: " WS-TS-DATE
+               DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "OPERATOR/USERNAME: " USERNAME
+               DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+
+       WRITE-EOD-TOTAL.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "GRAND TOTAL: " WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+
+       LOGIN-PARAGRAPH.
            DISPLAY "Username: " WITH NO ADVANCING.
            ACCEPT USERNAME.
-           DISPLAY "Processing..." USERNAME.
+           DISPLAY "Password: " WITH NO ADVANCING.
+           ACCEPT WS-PASSWORD WITH NO ECHO.
+           DISPLAY "PIN: " WITH NO ADVANCING.
+           ACCEPT WS-PIN WITH NO ECHO.
+           DISPLAY " ".
+           ACCEPT WS-TERM-ID FROM ENVIRONMENT "TERMINAL".
+           IF WS-TERM-ID = SPACES
+               MOVE "LOCALTRM" TO WS-TERM-ID
+           END-IF.
+           PERFORM ACCOUNT-LOOKUP-PARAGRAPH.
+           IF WS-LOGIN-OK = "Y"
+               DISPLAY "Processing..." USERNAME
+           ELSE
+               DISPLAY "Login rejected - invalid username, password, or PIN."
+               MOVE 8 TO RETURN-CODE
+           END-IF.
 
+       ACCOUNT-LOOKUP-PARAGRAPH.
+           MOVE "N" TO WS-LOGIN-OK.
+           IF WS-ACCT-OPEN-OK NOT = "Y"
+               DISPLAY "Unable to open account master file."
+           ELSE
+               MOVE USERNAME TO A_USERNAME
+               READ ACCOUNT-MASTER
+                   KEY IS A_USERNAME
+                   INVALID KEY
+                       MOVE "N" TO WS-LOGIN-OK
+               END-READ
+               IF WS-ACCT-STATUS = "00"
+                   IF WS-PASSWORD = A_PASS AND WS-PIN = A_PIN
+                           AND A_STATUS = "A"
+                       MOVE "Y" TO WS-LOGIN-OK
+                   ELSE
+                       MOVE "N" TO WS-LOGIN-OK
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
 
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-TS-TIME FROM TIME.
+           MOVE USERNAME TO AUD_USERNAME.
+           MOVE WS-TIMESTAMP-DISPLAY TO AUD_TIMESTAMP.
+           MOVE WS-TERM-ID TO AUD_TERM_ID.
+           IF WS-LOGIN-OK = "Y"
+               MOVE "SUCCESS" TO AUD_RESULT
+           ELSE
+               MOVE "FAILURE" TO AUD_RESULT
+           END-IF.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "Unable to write audit log record."
+           END-IF.
 
-           STOP RUN.
+       MENU-PARAGRAPH.
+           DISPLAY " ".
+           DISPLAY "1. Enter transaction".
+           DISPLAY "2. Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM TRANSACTION-PARAGRAPH
+               WHEN 2
+                   MOVE "N" TO WS-CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice."
+           END-EVALUATE.
+
+       TRANSACTION-PARAGRAPH.
+           DISPLAY "Enter first amount (0-9): " WITH NO ADVANCING.
+           ACCEPT VAL1.
+           DISPLAY "Enter second amount (0-9): " WITH NO ADVANCING.
+           ACCEPT VAL2.
+           ADD VAL1 VAL2 TO TOTAL.
+           ADD VAL1 VAL2 TO WS-GRAND-TOTAL.
+           ADD 1 TO WS-TXN-COUNT.
+           DISPLAY "Total: " TOTAL.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "TXN " WS-TXN-COUNT " VAL1=" VAL1 " VAL2=" VAL2
+                   " RUNNING-TOTAL=" TOTAL
+               DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+
+       EXIT-PARAGRAPH.
+           DISPLAY "Session ended.".
+
+       BATCH-CONTROL.
+           OPEN INPUT SYSIN-FILE.
+           IF WS-SYSIN-STATUS NOT = "00"
+               DISPLAY "Unable to open SYSIN input file."
+           ELSE
+               OPEN INPUT ACCOUNT-MASTER
+               IF WS-ACCT-STATUS = "00"
+                   MOVE "Y" TO WS-ACCT-OPEN-OK
+               ELSE
+                   MOVE "N" TO WS-ACCT-OPEN-OK
+               END-IF
+               OPEN OUTPUT EOD-REPORT
+               IF WS-EOD-STATUS NOT = "00"
+                   DISPLAY "Unable to open end-of-day report file."
+               END-IF
+               PERFORM WRITE-BATCH-EOD-HEADER
+               PERFORM READ-CHECKPOINT
+               PERFORM UNTIL WS-SYSIN-EOF = "Y"
+                   READ SYSIN-FILE
+                       AT END
+                           MOVE "Y" TO WS-SYSIN-EOF
+                       NOT AT END
+                           PERFORM PROCESS-BATCH-RECORD
+                   END-READ
+               END-PERFORM
+               PERFORM WRITE-BATCH-EOD-TOTAL
+               CLOSE EOD-REPORT
+               CLOSE SYSIN-FILE
+               CLOSE CHECKPOINT-FILE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       WRITE-BATCH-EOD-HEADER.
+           ACCEPT WS-TS-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "END OF DAY REPORT - RUN DATE: " WS-TS-DATE
+               DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "RUN MODE: BATCH" DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+
+       WRITE-BATCH-EOD-TOTAL.
+           MOVE SPACES TO WS-EOD-LINE.
+           STRING "ACCOUNTS PROCESSED: " WS-BATCH-COUNT
+               DELIMITED BY SIZE INTO WS-EOD-LINE
+           END-STRING.
+           WRITE EOD-LINE FROM WS-EOD-LINE.
+           IF WS-EOD-STATUS NOT = "00"
+               DISPLAY "Unable to write end-of-day report record."
+           END-IF.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-EOF = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE "Y" TO WS-CHKPT-EOF
+                       NOT AT END
+                           MOVE CKPT_USERNAME TO WS-LAST-CKPT-USERNAME
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CKPT-USERNAME NOT = SPACES
+                   MOVE "Y" TO WS-SKIPPING
+               END-IF
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "Unable to open checkpoint file."
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+      *>   Run finished cleanly (SYSIN reached EOF, no abend) - reset
+      *>   the checkpoint file so tomorrow's run starts fresh instead
+      *>   of skipping everything looking for today's last username.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "Unable to reset checkpoint file."
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-BATCH-RECORD.
+           MOVE SYSIN_USERNAME TO USERNAME.
+           IF WS-SKIPPING = "Y"
+               IF USERNAME = WS-LAST-CKPT-USERNAME
+                   MOVE "N" TO WS-SKIPPING
+               END-IF
+           ELSE
+               PERFORM VALIDATE-BATCH-RECORD
+           END-IF.
+
+       VALIDATE-BATCH-RECORD.
+           MOVE SYSIN_PASS TO WS-PASSWORD.
+           MOVE SYSIN_PIN TO WS-PIN.
+           MOVE "BATCHJOB" TO WS-TERM-ID.
+           PERFORM ACCOUNT-LOOKUP-PARAGRAPH.
+           IF WS-LOGIN-OK = "Y"
+               DISPLAY "Processing..." USERNAME
+               MOVE USERNAME TO CKPT_USERNAME
+               WRITE CHECKPOINT-RECORD
+               IF WS-CHKPT-STATUS NOT = "00"
+                   DISPLAY "Unable to write checkpoint record."
+               END-IF
+               ADD 1 TO WS-BATCH-COUNT
+               MOVE SPACES TO WS-EOD-LINE
+               STRING "ACCOUNT " USERNAME " PROCESSED"
+                   DELIMITED BY SIZE INTO WS-EOD-LINE
+               END-STRING
+               WRITE EOD-LINE FROM WS-EOD-LINE
+               IF WS-EOD-STATUS NOT = "00"
+                   DISPLAY "Unable to write end-of-day report record."
+               END-IF
+           ELSE
+               DISPLAY "Login rejected for " USERNAME
+           END-IF.
